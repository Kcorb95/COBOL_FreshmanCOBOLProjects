@@ -4,23 +4,69 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT IN-FILE
-               ASSIGN     TO   "INFILE.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN     TO   "REGIN.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRANS-ID-IN.
            SELECT OUT-FILE
                ASSIGN     TO   "OUTFILE.TXT"
                ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL RATE-FILE
+               ASSIGN     TO   "RATETBL.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS VCLASS-RATE-IN.
+           SELECT OPTIONAL RUNDATE-FILE
+               ASSIGN     TO   "RUNDATE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE
+               ASSIGN     TO   "AUDITLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CUMTOT-FILE
+               ASSIGN     TO   "REGTOTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD IN-FILE.
        01 IN-REC.
-          05 INLINE           PIC X(80).
+          05 TRANS-ID-IN      PIC 9(6).
+          05 VCLASS-IN        PIC XX.
+          05 OWNER-IN         PIC X(20).
+          05 WOV-IN           PIC 9(5).
 
        FD OUT-FILE.
        01 OUT-REC.
           05 FILLER              PIC X(80).
 
+       FD RATE-FILE.
+       01 RATE-REC.
+          05 VCLASS-RATE-IN      PIC XX.
+          05 REGRATE-IN          PIC 9V99.
+          05 BREAK-WT-IN         PIC 9(5).
+          05 REGRATE2-IN         PIC 9V99.
+
+       FD RUNDATE-FILE.
+       01 RUNDATE-REC.
+          05 RUNDATE-YEAR        PIC X(4).
+          05 RUNDATE-MONTH       PIC X(2).
+          05 RUNDATE-DAY         PIC X(2).
+
+       FD AUDIT-FILE.
+       01 AUDIT-REC              PIC X(80).
+
+       FD CUMTOT-FILE.
+       01 CUMTOT-REC.
+          05 CUMTOT-MONTH-IN     PIC XX.
+          05 CUMTOT-YEAR-IN      PIC X(4).
+          05 MTD-TRANS-CNT-IN    PIC 9(6).
+          05 MTD-REGFEE-IN       PIC 9(8)V99.
+          05 YTD-TRANS-CNT-IN    PIC 9(6).
+          05 YTD-REGFEE-IN       PIC 9(8)V99.
+
        WORKING-STORAGE SECTION.
 
+       COPY AUDITLIN.
+
        01 TITLE-HDR.
           05 FILLER         PIC X(20).
           05 FILLER         PIC X(19) VALUE "REGISTRATION REPORT".
@@ -57,11 +103,101 @@
           05 SUB                 PIC 99 VALUE 01.
           05 BAD-CNT             PIC 9 VALUE 0.
           05 RATE-WS             PIC 9V99.
+          05 REGFEE-WS           PIC 9(5)V99.
+          05 CLASS-FOUND-SW      PIC X VALUE "Y".
+          05 TABLE-ATMR          PIC XXX VALUE "YES".
+
+       01 REJECT-TABLE-WK.
+          05 REJ-CNT             PIC 9(2) VALUE 0.
+          05 REJ-SUB             PIC 9(2).
+
+       01 REJECT-TABLE.
+          05 REJECT-ENTRY OCCURS 50 TIMES.
+             10 REJ-OWNER        PIC X(20).
+             10 REJ-VCLASS       PIC XX.
+             10 REJ-WEIGHT       PIC 9(5).
+             10 REJ-REASON       PIC X(15).
+
+       01 REJECT-HDR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(27)
+                    VALUE "-- REJECTED TRANSACTIONS --".
+
+       01 REJECT-COL-HDR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(20) VALUE "NAME".
+          05 FILLER              PIC X(10) VALUE "CLASS".
+          05 FILLER              PIC X(10) VALUE "WEIGHT".
+          05 FILLER              PIC X(15) VALUE "REASON".
+
+       01 REJECT-LINE.
+          05 FILLER              PIC X(15).
+          05 REJ-OWNER-OUT       PIC X(20).
+          05 REJ-VCLASS-OUT      PIC X(10).
+          05 REJ-WEIGHT-OUT      PIC ZZZZ9.
+          05 REJ-REASON-OUT      PIC X(15).
+
+       01 REJECT-NONE-LINE.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(24)
+                    VALUE "NO REJECTED TRANSACTIONS".
+
+       01 REJECT-CNT-FTR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(20) VALUE "TOTAL REJECTED: ".
+          05 REJ-CNT-OUT         PIC ZZ9.
+
+       01 REGISTRATION-FTR-WK.
+          05 TOTAL-TRANS-CNT     PIC 9(5) VALUE 0.
+          05 TOTAL-REGFEE-WK     PIC 9(7)V99 VALUE 0.
+          05 TOTAL-IN-CNT        PIC 9(5) VALUE 0.
+
+       01 TRANS-CNT-FTR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(20)
+                    VALUE "TOTAL TRANSACTIONS: ".
+          05 TRANS-CNT-OUT       PIC ZZZZ9.
+
+       01 REGFEE-FTR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(15) VALUE "TOTAL FEES: ".
+          05 REGFEE-FTR-OUT      PIC $$$,$$9.99.
+
+       01 CUMTOT-WK.
+          05 MTD-TRANS-CNT-WK    PIC 9(6) VALUE 0.
+          05 MTD-REGFEE-WK       PIC 9(8)V99 VALUE 0.
+          05 YTD-TRANS-CNT-WK    PIC 9(6) VALUE 0.
+          05 YTD-REGFEE-WK       PIC 9(8)V99 VALUE 0.
+          05 CUMTOT-ATMR         PIC XXX VALUE "YES".
+
+       01 MTD-FTR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(28)
+                    VALUE "MONTH-TO-DATE TRANSACTIONS: ".
+          05 MTD-TRANS-OUT       PIC ZZZZZ9.
+
+       01 MTD-FEE-FTR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(20) VALUE "MONTH-TO-DATE FEES: ".
+          05 MTD-FEE-OUT         PIC $$$,$$$,$$9.99.
+
+       01 YTD-FTR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(27)
+                    VALUE "YEAR-TO-DATE TRANSACTIONS: ".
+          05 YTD-TRANS-OUT       PIC ZZZZZ9.
+
+       01 YTD-FEE-FTR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(19) VALUE "YEAR-TO-DATE FEES: ".
+          05 YTD-FEE-OUT         PIC $$$,$$$,$$9.99.
 
        01 TABLE-DB.
           05 TABLE-INFO       OCCURS 15 TIMES INDEXED BY X1.
                10 VCLASS-TABLE      PIC XX.
                10 REGRATE           PIC 9V99.
+               10 BREAK-WT          PIC 9(5).
+               10 REGRATE2          PIC 9V99.
 
        01 TRANSACTION-INFO.
                10 VCLASS            PIC XX.
@@ -88,15 +224,60 @@
        100-MAIN-MODULE.
            OPEN INPUT IN-FILE
                 OUTPUT OUT-FILE.
+           PERFORM 101-RUNDATE-JOB.
+           PERFORM 102-CUMTOT-LOAD-JOB.
+           PERFORM 103-TABLE-LOAD-JOB.
            PERFORM 105-MAKE-HEAD.
            PERFORM 200-MOVER-JOB.
+           PERFORM 300-DONE-JOB.
+           PERFORM 400-AUDIT-JOB.
            CLOSE IN-FILE, OUT-FILE.
-           STOP RUN.
+           GOBACK.
+
+       101-RUNDATE-JOB.
+           MOVE FUNCTION CURRENT-DATE TO DATE-WK.
+           OPEN INPUT RUNDATE-FILE.
+           READ RUNDATE-FILE
+               AT END CONTINUE
+               NOT AT END
+                   MOVE RUNDATE-YEAR TO YEAR-WK
+                   MOVE RUNDATE-MONTH TO MONTH-WK
+                   MOVE RUNDATE-DAY TO DAY-WK
+           END-READ.
+           CLOSE RUNDATE-FILE.
+
+       102-CUMTOT-LOAD-JOB.
+           OPEN INPUT CUMTOT-FILE.
+           READ CUMTOT-FILE
+               AT END CONTINUE
+               NOT AT END
+                   IF CUMTOT-MONTH-IN = MONTH-WK AND
+                           CUMTOT-YEAR-IN = YEAR-WK
+                       MOVE MTD-TRANS-CNT-IN TO MTD-TRANS-CNT-WK
+                       MOVE MTD-REGFEE-IN TO MTD-REGFEE-WK
+                   END-IF
+                   IF CUMTOT-YEAR-IN = YEAR-WK
+                       MOVE YTD-TRANS-CNT-IN TO YTD-TRANS-CNT-WK
+                       MOVE YTD-REGFEE-IN TO YTD-REGFEE-WK
+                   END-IF
+           END-READ.
+           CLOSE CUMTOT-FILE.
+
+       103-TABLE-LOAD-JOB.
+           OPEN INPUT RATE-FILE.
+           PERFORM 103A-TABLE-ENTRY-JOB VARYING SUB FROM 1 BY 1
+               UNTIL SUB > 15.
+           CLOSE RATE-FILE.
+
+       103A-TABLE-ENTRY-JOB.
+           IF TABLE-ATMR = "YES"
+               READ RATE-FILE INTO TABLE-INFO (SUB)
+                   AT END MOVE "NO" TO TABLE-ATMR
+               END-READ
+           END-IF.
 
        200-MOVER-JOB.
            IF LINE-CNT > 48 PERFORM 105-MAKE-HEAD.
-           PERFORM TABLE-JOB VARYING SUB FROM 1 BY 1
-                       UNTIL SUB > 15.
            PERFORM TRANSACTION-JOB UNTIL ATMR = "NO".
            ADD 1 TO LINE-CNT.
 
@@ -107,35 +288,139 @@
            MOVE 9 TO LINE-CNT.
 
        110-DAY-JOB.
-           MOVE FUNCTION CURRENT-DATE TO DATE-WK.
            MOVE YEAR-WK TO YEAR-HDR.
            MOVE MONTH-WK TO MONTH-HDR.
            MOVE DAY-WK TO DAY-HDR.
            ADD 1 TO PAGENUM-WK.
            MOVE PAGENUM-WK TO PAGE-HDR.
 
-       TABLE-JOB.
-           READ IN-FILE INTO TABLE-INFO (SUB)
-               AT END MOVE "NO" TO ATMR.
-
        TRANSACTION-JOB.
            MOVE 1 TO SUB.
            MOVE SPACES TO TRANSACTION-OUT.
            MOVE 0 TO BAD-CNT.
-           READ IN-FILE INTO TRANSACTION-INFO AT END MOVE "NO" TO ATMR.
-           PERFORM REGFEE-JOB.
-           INSPECT OWNER TALLYING BAD-CNT FOR ALL "BAD".
-           MOVE VCLASS TO VCLASS-OUT.
-           MOVE OWNER TO NAME-OUT.
-           MOVE WOV TO WEIGHT-OUT.
-           IF BAD-CNT = 0
-           WRITE OUT-REC FROM TRANSACTION-OUT AFTER ADVANCING 1 LINES.
+           READ IN-FILE AT END MOVE "NO" TO ATMR.
+           IF ATMR = "YES"
+               MOVE VCLASS-IN TO VCLASS
+               MOVE OWNER-IN TO OWNER
+               MOVE WOV-IN TO WOV
+               ADD 1 TO TOTAL-IN-CNT
+               INSPECT OWNER TALLYING BAD-CNT FOR ALL "BAD"
+               PERFORM REGFEE-JOB
+               MOVE VCLASS TO VCLASS-OUT
+               MOVE OWNER TO NAME-OUT
+               MOVE WOV TO WEIGHT-OUT
+               IF BAD-CNT > 0
+                   PERFORM 138-OWNER-REJECT-JOB
+               END-IF
+               IF BAD-CNT = 0 AND CLASS-FOUND-SW = "Y"
+                   WRITE OUT-REC FROM TRANSACTION-OUT
+                       AFTER ADVANCING 1 LINES
+                   ADD 1 TO TOTAL-TRANS-CNT
+                   ADD REGFEE-WS TO TOTAL-REGFEE-WK
+               END-IF
+           END-IF.
            ADD 1 TO SUB.
 
        REGFEE-JOB.
+           MOVE "Y" TO CLASS-FOUND-SW.
            SET X1 TO 1.
            SEARCH TABLE-INFO VARYING X1
-           AT END DISPLAY "VEHICLE CLASS "VCLASS" WAS NOT FOUND"
+           AT END
+                DISPLAY "VEHICLE CLASS "VCLASS" WAS NOT FOUND"
+                MOVE "N" TO CLASS-FOUND-SW
+                IF BAD-CNT = 0
+                    PERFORM 137-CLASS-REJECT-JOB
+                END-IF
            WHEN VCLASS-TABLE (X1) = VCLASS
-                COMPUTE REGFEE = WOV * REGRATE (X1).
+                IF BREAK-WT (X1) IS NUMERIC AND BREAK-WT (X1) > 0
+                        AND WOV > BREAK-WT (X1)
+                    COMPUTE REGFEE-WS = BREAK-WT (X1) * REGRATE (X1)
+                        + (WOV - BREAK-WT (X1)) * REGRATE2 (X1)
+                ELSE
+                    COMPUTE REGFEE-WS = WOV * REGRATE (X1)
+                END-IF
+                MOVE REGFEE-WS TO REGFEE.
+
+       137-CLASS-REJECT-JOB.
+           IF REJ-CNT < 50
+               ADD 1 TO REJ-CNT
+               MOVE OWNER TO REJ-OWNER (REJ-CNT)
+               MOVE VCLASS TO REJ-VCLASS (REJ-CNT)
+               MOVE WOV TO REJ-WEIGHT (REJ-CNT)
+               MOVE "CLASS NOT FOUND" TO REJ-REASON (REJ-CNT)
+           END-IF.
+
+       138-OWNER-REJECT-JOB.
+           IF REJ-CNT < 50
+               ADD 1 TO REJ-CNT
+               MOVE OWNER TO REJ-OWNER (REJ-CNT)
+               MOVE VCLASS TO REJ-VCLASS (REJ-CNT)
+               MOVE WOV TO REJ-WEIGHT (REJ-CNT)
+               MOVE "BAD OWNER NAME" TO REJ-REASON (REJ-CNT)
+           END-IF.
+
+       300-DONE-JOB.
+           PERFORM 320-GRAND-TOTAL-JOB.
+           PERFORM 330-CUMTOT-JOB.
+           PERFORM 310-REJECT-PRINT-JOB.
+
+       320-GRAND-TOTAL-JOB.
+           MOVE TOTAL-TRANS-CNT TO TRANS-CNT-OUT.
+           MOVE TOTAL-REGFEE-WK TO REGFEE-FTR-OUT.
+           WRITE OUT-REC FROM TRANS-CNT-FTR AFTER ADVANCING 3 LINES.
+           WRITE OUT-REC FROM REGFEE-FTR AFTER ADVANCING 1 LINES.
+
+       330-CUMTOT-JOB.
+           ADD TOTAL-TRANS-CNT TO MTD-TRANS-CNT-WK, YTD-TRANS-CNT-WK.
+           ADD TOTAL-REGFEE-WK TO MTD-REGFEE-WK, YTD-REGFEE-WK.
+           MOVE MTD-TRANS-CNT-WK TO MTD-TRANS-OUT.
+           MOVE MTD-REGFEE-WK TO MTD-FEE-OUT.
+           MOVE YTD-TRANS-CNT-WK TO YTD-TRANS-OUT.
+           MOVE YTD-REGFEE-WK TO YTD-FEE-OUT.
+           WRITE OUT-REC FROM MTD-FTR AFTER ADVANCING 2 LINES.
+           WRITE OUT-REC FROM MTD-FEE-FTR AFTER ADVANCING 1 LINES.
+           WRITE OUT-REC FROM YTD-FTR AFTER ADVANCING 1 LINES.
+           WRITE OUT-REC FROM YTD-FEE-FTR AFTER ADVANCING 1 LINES.
+           MOVE MONTH-WK TO CUMTOT-MONTH-IN.
+           MOVE YEAR-WK TO CUMTOT-YEAR-IN.
+           MOVE MTD-TRANS-CNT-WK TO MTD-TRANS-CNT-IN.
+           MOVE MTD-REGFEE-WK TO MTD-REGFEE-IN.
+           MOVE YTD-TRANS-CNT-WK TO YTD-TRANS-CNT-IN.
+           MOVE YTD-REGFEE-WK TO YTD-REGFEE-IN.
+           OPEN OUTPUT CUMTOT-FILE.
+           WRITE CUMTOT-REC.
+           CLOSE CUMTOT-FILE.
+
+       310-REJECT-PRINT-JOB.
+           WRITE OUT-REC FROM REJECT-HDR AFTER ADVANCING 3 LINES.
+           WRITE OUT-REC FROM REJECT-COL-HDR AFTER ADVANCING 2 LINES.
+           IF REJ-CNT = 0
+               WRITE OUT-REC FROM REJECT-NONE-LINE
+                   AFTER ADVANCING 2 LINES
+           ELSE
+               PERFORM 311-REJECT-LINE-JOB VARYING REJ-SUB
+                   FROM 1 BY 1 UNTIL REJ-SUB > REJ-CNT
+           END-IF.
+           MOVE REJ-CNT TO REJ-CNT-OUT.
+           WRITE OUT-REC FROM REJECT-CNT-FTR AFTER ADVANCING 2 LINES.
+
+       400-AUDIT-JOB.
+           MOVE "ASSIGN5" TO AUDIT-PROGRAM-OUT.
+           MOVE MONTH-WK TO AUDIT-MONTH-OUT.
+           MOVE DAY-WK TO AUDIT-DAY-OUT.
+           MOVE YEAR-WK TO AUDIT-YEAR-OUT.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO AUDIT-TIME-OUT.
+           MOVE TOTAL-IN-CNT TO AUDIT-IN-OUT.
+           MOVE TOTAL-TRANS-CNT TO AUDIT-OUT-OUT.
+           MOVE REJ-CNT TO AUDIT-REJ-OUT.
+           OPEN EXTEND AUDIT-FILE.
+           WRITE AUDIT-REC FROM AUDIT-LINE-OUT.
+           CLOSE AUDIT-FILE.
+
+       311-REJECT-LINE-JOB.
+           MOVE REJ-OWNER (REJ-SUB) TO REJ-OWNER-OUT.
+           MOVE REJ-VCLASS (REJ-SUB) TO REJ-VCLASS-OUT.
+           MOVE REJ-WEIGHT (REJ-SUB) TO REJ-WEIGHT-OUT.
+           MOVE REJ-REASON (REJ-SUB) TO REJ-REASON-OUT.
+           WRITE OUT-REC FROM REJECT-LINE AFTER ADVANCING 1 LINES.
 
