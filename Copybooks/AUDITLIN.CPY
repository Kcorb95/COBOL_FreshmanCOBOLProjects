@@ -0,0 +1,16 @@
+       01 AUDIT-LINE-OUT.
+          05 AUDIT-PROGRAM-OUT      PIC X(10).
+          05 FILLER                 PIC X(6)  VALUE "DATE: ".
+          05 AUDIT-MONTH-OUT        PIC 99.
+          05 FILLER                 PIC X     VALUE "/".
+          05 AUDIT-DAY-OUT          PIC 99.
+          05 FILLER                 PIC X     VALUE "/".
+          05 AUDIT-YEAR-OUT         PIC 9999.
+          05 FILLER                 PIC X(8)  VALUE "  TIME: ".
+          05 AUDIT-TIME-OUT         PIC 9(6).
+          05 FILLER                 PIC X(6)  VALUE "  IN: ".
+          05 AUDIT-IN-OUT           PIC ZZZZ9.
+          05 FILLER                 PIC X(7)  VALUE "  OUT: ".
+          05 AUDIT-OUT-OUT          PIC ZZZZ9.
+          05 FILLER                 PIC X(10) VALUE "  REJECT: ".
+          05 AUDIT-REJ-OUT          PIC ZZZZ9.
