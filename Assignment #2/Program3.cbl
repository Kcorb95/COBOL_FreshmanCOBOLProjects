@@ -4,15 +4,33 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT IN-FILE
-               ASSIGN     TO   "INFILE.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN     TO   "MODLIN.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MODEL-ID-IN.
            SELECT OUT-FILE
                ASSIGN     TO   "OUTFILE.TXT"
                ORGANIZATION IS SEQUENTIAL.
+           SELECT CSV-FILE
+               ASSIGN     TO   "OUTFILE.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PARM-FILE
+               ASSIGN     TO   "PAGEPARM.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RUNDATE-FILE
+               ASSIGN     TO   "RUNDATE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE
+               ASSIGN     TO   "AUDITLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CUMTOT-FILE
+               ASSIGN     TO   "MDLTOTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD IN-FILE.
        01 IN-REC.
+          05 MODEL-ID-IN                    PIC 9(6).
           05 NAME-IN                        PIC X(20).
           05 WEIGHT-IN                      PIC 9(3).
           05 HEIGHT-IN                      PIC 9(2).
@@ -28,9 +46,39 @@
           05 HEIGHT-OUT                     PIC X(7).
           05 EYES-OUT                       PIC X(8).
           05 HAIR-OUT                       PIC X(11).
+          05 BMI-OUT                        PIC ZZ9.99.
+
+       FD CSV-FILE.
+       01 CSV-REC                           PIC X(80).
+
+       FD PARM-FILE.
+       01 PARM-REC.
+          05 PAGEBRK-PARM                   PIC 9(3).
+
+       FD RUNDATE-FILE.
+       01 RUNDATE-REC.
+          05 RUNDATE-YEAR                   PIC X(4).
+          05 RUNDATE-MONTH                  PIC X(2).
+          05 RUNDATE-DAY                    PIC X(2).
+
+       FD AUDIT-FILE.
+       01 AUDIT-REC                         PIC X(80).
+
+       FD CUMTOT-FILE.
+       01 CUMTOT-REC.
+          05 CUMTOT-MONTH-IN     PIC XX.
+          05 CUMTOT-YEAR-IN      PIC X(4).
+          05 MTD-MODEL-CNT-IN    PIC 9(6).
+          05 MTD-MALE-CNT-IN     PIC 9(6).
+          05 MTD-FE-CNT-IN       PIC 9(6).
+          05 YTD-MODEL-CNT-IN    PIC 9(6).
+          05 YTD-MALE-CNT-IN     PIC 9(6).
+          05 YTD-FE-CNT-IN       PIC 9(6).
 
        WORKING-STORAGE SECTION.
 
+       COPY AUDITLIN.
+
        01 TITLE-HDR.
           05 FILLER              PIC X(24).
           05 FILLER              PIC X(14) VALUE "-Model Report-".
@@ -64,6 +112,8 @@
           05 EYECOLOR-HDR        PIC X(4)  VALUE "EYES".
           05 FILLER              PIC X(3).
           05 HAIRCOLOR-HDR       PIC X(4)  VALUE "HAIR".
+          05 FILLER              PIC X(3).
+          05 BMI-HDR             PIC X(3)  VALUE "BMI".
 
        01 MALEMOD-FTR.
           05 FILLER         PIC X(15).
@@ -101,31 +151,252 @@
           05 HAIR-WK             PIC X(6).
           05 BROWN-CNT           PIC 9(2).
           05 BLONDE-CNT          PIC 9(2).
+          05 BMI-WK              PIC 999V99.
+          05 PAGE-BREAK-WK       PIC 9(3) VALUE 48.
 
        01 FOOTER-SET.
           05 FILLER              PIC X(10).
           05 TOTAL-FTR           PIC X(8)     VALUE "TOTALS: ".
 
+       01 SUBTOT-FTR.
+          05 FILLER              PIC X(15).
+          05 SUBTOT-LBL          PIC X(11)  VALUE "SUBTOTAL - ".
+          05 SUBTOT-GRP          PIC X(6).
+          05 FILLER              PIC X(9)   VALUE " MODELS: ".
+          05 SUBTOT-CNT          PIC 9(2).
+
+       01 CUMTOT-WK.
+          05 MTD-MODEL-CNT-WK    PIC 9(6) VALUE 0.
+          05 MTD-MALE-CNT-WK     PIC 9(6) VALUE 0.
+          05 MTD-FE-CNT-WK       PIC 9(6) VALUE 0.
+          05 YTD-MODEL-CNT-WK    PIC 9(6) VALUE 0.
+          05 YTD-MALE-CNT-WK     PIC 9(6) VALUE 0.
+          05 YTD-FE-CNT-WK       PIC 9(6) VALUE 0.
+
+       01 MTD-FTR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(32)
+                    VALUE "MONTH-TO-DATE MODELS PROCESSED: ".
+          05 MTD-MODEL-OUT       PIC ZZZZZ9.
+
+       01 MTD-SEX-FTR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(27)
+                    VALUE "MONTH-TO-DATE MALE/FEMALE: ".
+          05 MTD-MALE-OUT        PIC ZZZZZ9.
+          05 FILLER              PIC X(1) VALUE "/".
+          05 MTD-FE-OUT          PIC ZZZZZ9.
+
+       01 YTD-FTR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(31)
+                    VALUE "YEAR-TO-DATE MODELS PROCESSED: ".
+          05 YTD-MODEL-OUT       PIC ZZZZZ9.
+
+       01 YTD-SEX-FTR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(26)
+                    VALUE "YEAR-TO-DATE MALE/FEMALE: ".
+          05 YTD-MALE-OUT        PIC ZZZZZ9.
+          05 FILLER              PIC X(1) VALUE "/".
+          05 YTD-FE-OUT          PIC ZZZZZ9.
+
+       01 MODEL-TABLE-WK.
+          05 MDL-CNT             PIC 9(3) VALUE 0.
+          05 IN-REC-CNT          PIC 9(5) VALUE 0.
+          05 SUB2                PIC 9(3).
+          05 TBL-MAX             PIC 9(3) VALUE 200.
+          05 GROUP-SW            PIC 9    VALUE 0.
+          05 GROUP-SEX-WK        PIC X.
+          05 GRP-CNT             PIC 9(2) VALUE 0.
+
+       01 MODEL-TABLE.
+          05 MODEL-ENTRY OCCURS 200 TIMES.
+             10 NAME-TBL         PIC X(20).
+             10 WEIGHT-TBL       PIC 9(3).
+             10 HEIGHT-TBL       PIC 9(2).
+             10 EYES-TBL         PIC 9(1).
+             10 HAIR-TBL         PIC 9(1).
+             10 SEX-TBL          PIC X(1).
+
+       01 XTAB-WK.
+          05 HX                  PIC 9.
+          05 EX                  PIC 9.
+          05 XTAB-ROW OCCURS 3 TIMES.
+             10 XTAB-CELL OCCURS 3 TIMES PIC 9(2) VALUE 0.
+
+       01 XTAB-HDR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(28)
+                     VALUE "EYE/HAIR COLOR CROSS-TAB - ".
+          05 FILLER              PIC X(20)
+                     VALUE "ROWS=HAIR COLS=EYES".
+
+       01 XTAB-COL-HDR.
+          05 FILLER              PIC X(21) VALUE SPACES.
+          05 FILLER              PIC X(8)  VALUE "BLUE".
+          05 FILLER              PIC X(8)  VALUE "BROWN".
+          05 FILLER              PIC X(8)  VALUE "OTHER".
+
+       01 XTAB-LINE.
+          05 XTAB-ROWLBL         PIC X(21).
+          05 XTAB-C1             PIC ZZ9 BLANK WHEN ZERO.
+          05 FILLER              PIC X(5).
+          05 XTAB-C2             PIC ZZ9 BLANK WHEN ZERO.
+          05 FILLER              PIC X(5).
+          05 XTAB-C3             PIC ZZ9 BLANK WHEN ZERO.
+
+       01 EXC-TABLE-WK.
+          05 EXC-CNT             PIC 9(2) VALUE 0.
+          05 EXC-SUB             PIC 9(2).
+          05 EXC-TRUNC-CNT       PIC 9(3) VALUE 0.
+
+       01 EXC-TABLE.
+          05 EXC-ENTRY OCCURS 50 TIMES.
+             10 EXC-NAME         PIC X(20).
+             10 EXC-FIELD        PIC X(4).
+             10 EXC-CODE         PIC X(1).
+
+       01 EXC-HDR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(31)
+                    VALUE "-- BAD EYE/HAIR CODE LISTING --".
+
+       01 EXC-COL-HDR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(20) VALUE "NAME".
+          05 FILLER              PIC X(10) VALUE "FIELD".
+          05 FILLER              PIC X(4)  VALUE "CODE".
+
+       01 EXC-LINE.
+          05 FILLER              PIC X(15).
+          05 EXC-NAME-OUT        PIC X(20).
+          05 EXC-FIELD-OUT       PIC X(10).
+          05 EXC-CODE-OUT        PIC X(1).
+
+       01 EXC-NONE-LINE.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(28)
+                    VALUE "NO BAD EYE/HAIR CODES FOUND".
+
+       01 TRUNC-LINE.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(19)
+                    VALUE "RECORDS TRUNCATED: ".
+          05 TRUNC-CNT-OUT       PIC ZZZZ9.
+          05 FILLER              PIC X(20)
+                    VALUE " -- TABLE FULL (200)".
+
+       01 EXC-TRUNC-LINE.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(22)
+                    VALUE "EXCEPTIONS TRUNCATED: ".
+          05 EXC-TRUNC-CNT-OUT   PIC ZZ9.
+          05 FILLER              PIC X(19)
+                    VALUE " -- TABLE FULL (50)".
+
+       01 CSV-LINE-WK.
+          05 CSV-NAME-WK         PIC X(20).
+          05 CSV-COMMA-1         PIC X VALUE ",".
+          05 CSV-SEX-WK          PIC X.
+          05 CSV-COMMA-2         PIC X VALUE ",".
+          05 CSV-WEIGHT-WK       PIC ZZ9.
+          05 CSV-COMMA-3         PIC X VALUE ",".
+          05 CSV-HEIGHT-WK       PIC Z9.
+          05 CSV-COMMA-4         PIC X VALUE ",".
+          05 CSV-EYES-WK         PIC X(5).
+          05 CSV-COMMA-5         PIC X VALUE ",".
+          05 CSV-HAIR-WK         PIC X(6).
 
        01 ATMR          PIC XXX VALUE "YES".
 
        PROCEDURE DIVISION.
 
        MOVE 0 TO PAGENUM-WK, MALE-CNT, FE-CNT, NUM-OMOD, BROWN-CNT,
-       BLONDE-CNT.
+           BLONDE-CNT.
        MOVE 59 TO LINE-CNT.
 
        100-MAIN-MODULE.
            OPEN INPUT IN-FILE
-                OUTPUT OUT-FILE.
+                OUTPUT OUT-FILE
+                OUTPUT CSV-FILE.
+           PERFORM 101-RUNDATE-JOB.
+           PERFORM 102-PARM-JOB.
+           PERFORM 103-CUMTOT-LOAD-JOB.
+           MOVE "NAME,SEX,WEIGHT,HEIGHT,EYES,HAIR" TO CSV-REC.
+           WRITE CSV-REC.
            PERFORM 105-MAKE-HEAD
            READ IN-FILE
-               AT END MOVE "NO" TO ATMR.
-           PERFORM 200-MOVER-JOB
+               AT END MOVE "NO" TO ATMR
+               NOT AT END ADD 1 TO IN-REC-CNT
+           END-READ.
+           PERFORM 150-LOAD-JOB
                UNTIL ATMR = "NO".
+           PERFORM 200-GROUP-JOB VARYING GROUP-SW FROM 1 BY 1
+               UNTIL GROUP-SW > 2.
            PERFORM 300-DONE-JOB.
-           CLOSE IN-FILE, OUT-FILE.
-           STOP RUN.
+           PERFORM 400-AUDIT-JOB.
+           CLOSE IN-FILE, OUT-FILE, CSV-FILE.
+           GOBACK.
+
+       150-LOAD-JOB.
+           IF MDL-CNT < 200
+               ADD 1 TO MDL-CNT
+               MOVE NAME-IN   TO NAME-TBL (MDL-CNT)
+               MOVE WEIGHT-IN TO WEIGHT-TBL (MDL-CNT)
+               MOVE HEIGHT-IN TO HEIGHT-TBL (MDL-CNT)
+               MOVE EYES-IN   TO EYES-TBL (MDL-CNT)
+               MOVE HAIR-IN   TO HAIR-TBL (MDL-CNT)
+               MOVE SEX-IN    TO SEX-TBL (MDL-CNT)
+               PERFORM 221-SEX-CHECK-JOB
+           END-IF.
+           READ IN-FILE
+               AT END MOVE "NO" TO ATMR
+               NOT AT END ADD 1 TO IN-REC-CNT
+           END-READ.
+
+       101-RUNDATE-JOB.
+           MOVE FUNCTION CURRENT-DATE TO DATE-WK.
+           OPEN INPUT RUNDATE-FILE.
+           READ RUNDATE-FILE
+               AT END CONTINUE
+               NOT AT END
+                   MOVE RUNDATE-YEAR TO YEAR-WK
+                   MOVE RUNDATE-MONTH TO MONTH-WK
+                   MOVE RUNDATE-DAY TO DAY-WK
+           END-READ.
+           CLOSE RUNDATE-FILE.
+
+       102-PARM-JOB.
+           MOVE 48 TO PAGE-BREAK-WK.
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE
+               AT END CONTINUE
+               NOT AT END
+                   IF PAGEBRK-PARM NUMERIC AND PAGEBRK-PARM > 0
+                       MOVE PAGEBRK-PARM TO PAGE-BREAK-WK
+                   END-IF
+           END-READ.
+           CLOSE PARM-FILE.
+
+       103-CUMTOT-LOAD-JOB.
+           OPEN INPUT CUMTOT-FILE.
+           READ CUMTOT-FILE
+               AT END CONTINUE
+               NOT AT END
+                   IF CUMTOT-MONTH-IN = MONTH-WK AND
+                           CUMTOT-YEAR-IN = YEAR-WK
+                       MOVE MTD-MODEL-CNT-IN TO MTD-MODEL-CNT-WK
+                       MOVE MTD-MALE-CNT-IN TO MTD-MALE-CNT-WK
+                       MOVE MTD-FE-CNT-IN TO MTD-FE-CNT-WK
+                   END-IF
+                   IF CUMTOT-YEAR-IN = YEAR-WK
+                       MOVE YTD-MODEL-CNT-IN TO YTD-MODEL-CNT-WK
+                       MOVE YTD-MALE-CNT-IN TO YTD-MALE-CNT-WK
+                       MOVE YTD-FE-CNT-IN TO YTD-FE-CNT-WK
+                   END-IF
+           END-READ.
+           CLOSE CUMTOT-FILE.
 
        105-MAKE-HEAD.
            PERFORM 110-DAY-JOB.
@@ -136,33 +407,131 @@
 
 
        110-DAY-JOB.
-           MOVE FUNCTION CURRENT-DATE TO DATE-WK.
            MOVE YEAR-WK TO YEAR-HDR.
            MOVE MONTH-WK TO MONTH-HDR.
            MOVE DAY-WK TO DAY-HDR.
            ADD 1 TO PAGENUM-WK.
            MOVE PAGENUM-WK TO PAGE-HDR.
 
-       200-MOVER-JOB.
-           IF LINE-CNT > 48 PERFORM 105-MAKE-HEAD.
-           MOVE NAME-IN TO NAME-OUT.
-           MOVE SEX-IN TO SEX-OUT.
-           MOVE HEIGHT-IN TO HEIGHT-OUT.
-           MOVE WEIGHT-IN TO WEIGHT-OUT.
-           MOVE EYES-IN TO EYES-WK.
-           PERFORM 210-EYE-JOB.
-           MOVE EYES-WK TO EYES-OUT.
-           MOVE HAIR-IN TO HAIR-WK
-           PERFORM 215-HAIR-JOB.
-           MOVE HAIR-WK TO HAIR-OUT.
+       200-GROUP-JOB.
+           IF GROUP-SW = 1 MOVE "M" TO GROUP-SEX-WK
+                           ELSE MOVE "F" TO GROUP-SEX-WK.
+           MOVE 0 TO GRP-CNT.
+           PERFORM 220-DETAIL-JOB VARYING SUB2 FROM 1 BY 1
+               UNTIL SUB2 > MDL-CNT.
+           PERFORM 250-SUBTOTAL-JOB.
+
+       220-DETAIL-JOB.
+           IF SEX-TBL (SUB2) = GROUP-SEX-WK
+               IF LINE-CNT > PAGE-BREAK-WK PERFORM 105-MAKE-HEAD END-IF
+               MOVE NAME-TBL (SUB2) TO NAME-OUT
+               MOVE SEX-TBL (SUB2) TO SEX-OUT
+               MOVE HEIGHT-TBL (SUB2) TO HEIGHT-OUT
+               MOVE WEIGHT-TBL (SUB2) TO WEIGHT-OUT
+               MOVE EYES-TBL (SUB2) TO EYES-WK
+               PERFORM 211-EYE-CHECK-JOB
+               PERFORM 210-EYE-JOB
+               MOVE EYES-WK TO EYES-OUT
+               MOVE HAIR-TBL (SUB2) TO HAIR-WK
+               PERFORM 216-HAIR-CHECK-JOB
+               PERFORM 215-HAIR-JOB
+               MOVE HAIR-WK TO HAIR-OUT
+               IF HEIGHT-TBL (SUB2) > 0
+                   COMPUTE BMI-WK ROUNDED =
+                       (WEIGHT-TBL (SUB2) / (HEIGHT-TBL (SUB2) *
+                           HEIGHT-TBL (SUB2))) * 703
+                   MOVE BMI-WK TO BMI-OUT
+               ELSE
+                   MOVE ZEROS TO BMI-OUT
+                   PERFORM 217-HEIGHT-CHECK-JOB
+               END-IF
+               ADD 2 TO LINE-CNT
+               ADD 1 TO NUM-OMOD
+               ADD 1 TO GRP-CNT
+               IF SEX-OUT = "M" ADD 1 TO MALE-CNT
+                               ELSE ADD 1 TO FE-CNT END-IF
+               IF EYES-OUT = "BROWN" ADD 1 TO BROWN-CNT END-IF
+               IF HAIR-OUT = "BLONDE" ADD 1 TO BLONDE-CNT END-IF
+               PERFORM 230-XTAB-JOB
+               WRITE OUT-REC AFTER ADVANCING 2 LINES
+               PERFORM 240-CSV-JOB
+           END-IF.
+
+       240-CSV-JOB.
+           MOVE NAME-TBL (SUB2)   TO CSV-NAME-WK.
+           MOVE SEX-TBL (SUB2)    TO CSV-SEX-WK.
+           MOVE WEIGHT-TBL (SUB2) TO CSV-WEIGHT-WK.
+           MOVE HEIGHT-TBL (SUB2) TO CSV-HEIGHT-WK.
+           MOVE EYES-WK           TO CSV-EYES-WK.
+           MOVE HAIR-WK           TO CSV-HAIR-WK.
+           WRITE CSV-REC FROM CSV-LINE-WK.
+
+       230-XTAB-JOB.
+           EVALUATE HAIR-WK
+               WHEN "BLONDE" MOVE 1 TO HX
+               WHEN "BROWN"  MOVE 2 TO HX
+               WHEN OTHER    MOVE 3 TO HX
+           END-EVALUATE.
+           EVALUATE EYES-WK
+               WHEN "BLUE"   MOVE 1 TO EX
+               WHEN "BROWN"  MOVE 2 TO EX
+               WHEN OTHER    MOVE 3 TO EX
+           END-EVALUATE.
+           ADD 1 TO XTAB-CELL (HX, EX).
+
+       250-SUBTOTAL-JOB.
+           IF GROUP-SW = 1 MOVE "MALE  " TO SUBTOT-GRP
+                           ELSE MOVE "FEMALE" TO SUBTOT-GRP.
+           MOVE GRP-CNT TO SUBTOT-CNT.
+           WRITE OUT-REC FROM SUBTOT-FTR AFTER ADVANCING 2 LINES.
            ADD 2 TO LINE-CNT.
-           ADD 1 TO NUM-OMOD.
-           IF SEX-OUT = "M" ADD 1 TO MALE-CNT ELSE ADD 1 TO FE-CNT.
-           IF EYES-OUT = "BROWN" ADD 1 TO BROWN-CNT.
-           IF HAIR-OUT = "BLONDE" ADD 1 TO BLONDE-CNT.
-           WRITE OUT-REC AFTER ADVANCING 2 LINES.
-           READ IN-FILE
-               AT END MOVE "NO" TO ATMR.
+
+       211-EYE-CHECK-JOB.
+           IF EYES-TBL (SUB2) NOT = 1 AND EYES-TBL (SUB2) NOT = 2
+               IF EXC-CNT < 50
+                   ADD 1 TO EXC-CNT
+                   MOVE NAME-TBL (SUB2) TO EXC-NAME (EXC-CNT)
+                   MOVE "EYES" TO EXC-FIELD (EXC-CNT)
+                   MOVE EYES-TBL (SUB2) TO EXC-CODE (EXC-CNT)
+               ELSE
+                   ADD 1 TO EXC-TRUNC-CNT
+               END-IF
+           END-IF.
+
+       216-HAIR-CHECK-JOB.
+           IF HAIR-TBL (SUB2) NOT = 1 AND HAIR-TBL (SUB2) NOT = 2
+               IF EXC-CNT < 50
+                   ADD 1 TO EXC-CNT
+                   MOVE NAME-TBL (SUB2) TO EXC-NAME (EXC-CNT)
+                   MOVE "HAIR" TO EXC-FIELD (EXC-CNT)
+                   MOVE HAIR-TBL (SUB2) TO EXC-CODE (EXC-CNT)
+               ELSE
+                   ADD 1 TO EXC-TRUNC-CNT
+               END-IF
+           END-IF.
+
+       217-HEIGHT-CHECK-JOB.
+           IF EXC-CNT < 50
+               ADD 1 TO EXC-CNT
+               MOVE NAME-TBL (SUB2) TO EXC-NAME (EXC-CNT)
+               MOVE "HGT" TO EXC-FIELD (EXC-CNT)
+               MOVE "0" TO EXC-CODE (EXC-CNT)
+           ELSE
+               ADD 1 TO EXC-TRUNC-CNT
+           END-IF.
+
+       221-SEX-CHECK-JOB.
+           IF SEX-TBL (MDL-CNT) NOT = "M"
+                   AND SEX-TBL (MDL-CNT) NOT = "F"
+               IF EXC-CNT < 50
+                   ADD 1 TO EXC-CNT
+                   MOVE NAME-TBL (MDL-CNT) TO EXC-NAME (EXC-CNT)
+                   MOVE "SEX" TO EXC-FIELD (EXC-CNT)
+                   MOVE SEX-TBL (MDL-CNT) TO EXC-CODE (EXC-CNT)
+               ELSE
+                   ADD 1 TO EXC-TRUNC-CNT
+               END-IF
+           END-IF.
 
        210-EYE-JOB.
            IF EYES-WK > 1
@@ -187,3 +556,88 @@
            WRITE OUT-REC FROM FEMOD-FTR AFTER ADVANCING 2 LINES.
            WRITE OUT-REC FROM NUMBLND-FTR AFTER ADVANCING 2 LINES.
            WRITE OUT-REC FROM NUMBRWN-FTR AFTER ADVANCING 2 LINES.
+           PERFORM 280-CUMTOT-JOB.
+           PERFORM 260-XTAB-PRINT-JOB.
+           PERFORM 270-EXCEPTION-PRINT-JOB.
+
+       280-CUMTOT-JOB.
+           ADD NUM-OMOD TO MTD-MODEL-CNT-WK, YTD-MODEL-CNT-WK.
+           ADD MALE-CNT TO MTD-MALE-CNT-WK, YTD-MALE-CNT-WK.
+           ADD FE-CNT TO MTD-FE-CNT-WK, YTD-FE-CNT-WK.
+           MOVE MTD-MODEL-CNT-WK TO MTD-MODEL-OUT.
+           MOVE MTD-MALE-CNT-WK TO MTD-MALE-OUT.
+           MOVE MTD-FE-CNT-WK TO MTD-FE-OUT.
+           MOVE YTD-MODEL-CNT-WK TO YTD-MODEL-OUT.
+           MOVE YTD-MALE-CNT-WK TO YTD-MALE-OUT.
+           MOVE YTD-FE-CNT-WK TO YTD-FE-OUT.
+           WRITE OUT-REC FROM MTD-FTR AFTER ADVANCING 2 LINES.
+           WRITE OUT-REC FROM MTD-SEX-FTR AFTER ADVANCING 1 LINES.
+           WRITE OUT-REC FROM YTD-FTR AFTER ADVANCING 1 LINES.
+           WRITE OUT-REC FROM YTD-SEX-FTR AFTER ADVANCING 1 LINES.
+           MOVE MONTH-WK TO CUMTOT-MONTH-IN.
+           MOVE YEAR-WK TO CUMTOT-YEAR-IN.
+           MOVE MTD-MODEL-CNT-WK TO MTD-MODEL-CNT-IN.
+           MOVE MTD-MALE-CNT-WK TO MTD-MALE-CNT-IN.
+           MOVE MTD-FE-CNT-WK TO MTD-FE-CNT-IN.
+           MOVE YTD-MODEL-CNT-WK TO YTD-MODEL-CNT-IN.
+           MOVE YTD-MALE-CNT-WK TO YTD-MALE-CNT-IN.
+           MOVE YTD-FE-CNT-WK TO YTD-FE-CNT-IN.
+           OPEN OUTPUT CUMTOT-FILE.
+           WRITE CUMTOT-REC.
+           CLOSE CUMTOT-FILE.
+
+       270-EXCEPTION-PRINT-JOB.
+           WRITE OUT-REC FROM EXC-HDR AFTER ADVANCING 3 LINES.
+           WRITE OUT-REC FROM EXC-COL-HDR AFTER ADVANCING 2 LINES.
+           IF EXC-CNT = 0
+               WRITE OUT-REC FROM EXC-NONE-LINE AFTER ADVANCING 2 LINES
+           ELSE
+               PERFORM 271-EXCEPTION-LINE-JOB VARYING EXC-SUB
+                   FROM 1 BY 1 UNTIL EXC-SUB > EXC-CNT
+           END-IF.
+           IF IN-REC-CNT > 200
+               SUBTRACT 200 FROM IN-REC-CNT GIVING TRUNC-CNT-OUT
+               WRITE OUT-REC FROM TRUNC-LINE AFTER ADVANCING 2 LINES
+           END-IF.
+           IF EXC-TRUNC-CNT > 0
+               MOVE EXC-TRUNC-CNT TO EXC-TRUNC-CNT-OUT
+               WRITE OUT-REC FROM EXC-TRUNC-LINE AFTER ADVANCING 2 LINES
+           END-IF.
+
+       271-EXCEPTION-LINE-JOB.
+           MOVE EXC-NAME (EXC-SUB) TO EXC-NAME-OUT.
+           MOVE EXC-FIELD (EXC-SUB) TO EXC-FIELD-OUT.
+           MOVE EXC-CODE (EXC-SUB) TO EXC-CODE-OUT.
+           WRITE OUT-REC FROM EXC-LINE AFTER ADVANCING 2 LINES.
+
+       260-XTAB-PRINT-JOB.
+           WRITE OUT-REC FROM XTAB-HDR AFTER ADVANCING 3 LINES.
+           WRITE OUT-REC FROM XTAB-COL-HDR AFTER ADVANCING 2 LINES.
+           MOVE "HAIR: BLONDE"       TO XTAB-ROWLBL.
+           MOVE XTAB-CELL (1, 1)     TO XTAB-C1.
+           MOVE XTAB-CELL (1, 2)     TO XTAB-C2.
+           MOVE XTAB-CELL (1, 3)     TO XTAB-C3.
+           WRITE OUT-REC FROM XTAB-LINE AFTER ADVANCING 2 LINES.
+           MOVE "HAIR: BROWN"        TO XTAB-ROWLBL.
+           MOVE XTAB-CELL (2, 1)     TO XTAB-C1.
+           MOVE XTAB-CELL (2, 2)     TO XTAB-C2.
+           MOVE XTAB-CELL (2, 3)     TO XTAB-C3.
+           WRITE OUT-REC FROM XTAB-LINE AFTER ADVANCING 2 LINES.
+           MOVE "HAIR: OTHER"        TO XTAB-ROWLBL.
+           MOVE XTAB-CELL (3, 1)     TO XTAB-C1.
+           MOVE XTAB-CELL (3, 2)     TO XTAB-C2.
+           MOVE XTAB-CELL (3, 3)     TO XTAB-C3.
+           WRITE OUT-REC FROM XTAB-LINE AFTER ADVANCING 2 LINES.
+
+       400-AUDIT-JOB.
+           MOVE "ASSIGN3" TO AUDIT-PROGRAM-OUT.
+           MOVE MONTH-WK TO AUDIT-MONTH-OUT.
+           MOVE DAY-WK TO AUDIT-DAY-OUT.
+           MOVE YEAR-WK TO AUDIT-YEAR-OUT.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO AUDIT-TIME-OUT.
+           MOVE IN-REC-CNT TO AUDIT-IN-OUT.
+           MOVE NUM-OMOD TO AUDIT-OUT-OUT.
+           MOVE EXC-CNT TO AUDIT-REJ-OUT.
+           OPEN EXTEND AUDIT-FILE.
+           WRITE AUDIT-REC FROM AUDIT-LINE-OUT.
+           CLOSE AUDIT-FILE.
