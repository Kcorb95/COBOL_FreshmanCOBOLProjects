@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYRUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNDATE-FILE
+               ASSIGN     TO   "RUNDATE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUNDATE-FILE.
+       01 RUNDATE-REC.
+          05 RUNDATE-YEAR        PIC X(4).
+          05 RUNDATE-MONTH       PIC X(2).
+          05 RUNDATE-DAY         PIC X(2).
+
+       WORKING-STORAGE SECTION.
+       01 DATE-WK.
+          05 YEAR-WK         PIC XXXX.
+          05 MONTH-WK        PIC XX.
+          05 DAY-WK          PIC XX.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           PERFORM 110-RUNDATE-WRITE-JOB.
+           PERFORM 120-MODEL-REPORT-JOB.
+           PERFORM 130-EMPLOYEE-REPORT-JOB.
+           PERFORM 140-REGISTRATION-REPORT-JOB.
+           STOP RUN.
+
+       110-RUNDATE-WRITE-JOB.
+           MOVE FUNCTION CURRENT-DATE TO DATE-WK.
+           OPEN OUTPUT RUNDATE-FILE.
+           MOVE YEAR-WK TO RUNDATE-YEAR.
+           MOVE MONTH-WK TO RUNDATE-MONTH.
+           MOVE DAY-WK TO RUNDATE-DAY.
+           WRITE RUNDATE-REC.
+           CLOSE RUNDATE-FILE.
+
+       120-MODEL-REPORT-JOB.
+           CALL "ASSIGN3".
+
+       130-EMPLOYEE-REPORT-JOB.
+           CALL "ASSIGN4".
+
+       140-REGISTRATION-REPORT-JOB.
+           CALL "ASSIGN5".
