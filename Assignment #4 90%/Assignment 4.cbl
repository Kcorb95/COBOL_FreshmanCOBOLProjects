@@ -4,11 +4,31 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT IN-FILE
-               ASSIGN     TO   "INFILE.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN     TO   "EMPIN.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPID-IN.
            SELECT OUT-FILE
                ASSIGN     TO   "OUTFILE.TXT"
                ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL PARM-FILE
+               ASSIGN     TO   "PAGEPARM.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL BOUND-FILE
+               ASSIGN     TO   "BOUNDTBL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN     TO   "CHECKPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RUNDATE-FILE
+               ASSIGN     TO   "RUNDATE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE
+               ASSIGN     TO   "AUDITLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CUMTOT-FILE
+               ASSIGN     TO   "EMPTOTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD IN-FILE.
@@ -16,14 +36,48 @@
           05 TNUM-IN                        PIC X(2).
           05 ANUM-IN                        PIC X(2).
           05 DNUM-IN                        PIC X(2).
-          05 FILLER                         PIC X(43).
+          05 EMPID-IN                       PIC X(6).
+          05 EMPNAME-IN                     PIC X(20).
+          05 FILLER                         PIC X(17).
 
        FD OUT-FILE.
        01 OUT-REC.
-          05 FILLER              PIC X(70).
+          05 FILLER              PIC X(100).
+
+       FD PARM-FILE.
+       01 PARM-REC.
+          05 PAGEBRK-PARM        PIC 9(3).
+
+       FD BOUND-FILE.
+       01 BOUND-REC.
+          05 BOUND-TYPE-IN       PIC X(4).
+          05 BOUND-MAX-IN        PIC 9(2).
+
+       FD CHECKPOINT-FILE.
+       01 CHKPT-REC              PIC X(30).
+
+       FD RUNDATE-FILE.
+       01 RUNDATE-REC.
+          05 RUNDATE-YEAR        PIC X(4).
+          05 RUNDATE-MONTH       PIC X(2).
+          05 RUNDATE-DAY         PIC X(2).
+
+       FD AUDIT-FILE.
+       01 AUDIT-REC              PIC X(80).
+
+       FD CUMTOT-FILE.
+       01 CUMTOT-REC.
+          05 CUMTOT-MONTH-IN     PIC XX.
+          05 CUMTOT-YEAR-IN      PIC X(4).
+          05 MTD-TOTAL-CNT-IN    PIC 9(7).
+          05 MTD-BAD-CNT-IN      PIC 9(7).
+          05 YTD-TOTAL-CNT-IN    PIC 9(7).
+          05 YTD-BAD-CNT-IN      PIC 9(7).
 
        WORKING-STORAGE SECTION.
 
+       COPY AUDITLIN.
+
        01 TITLE-HDR.
           05 FILLER              PIC X(24).
           05 FILLER              PIC X(17) VALUE "-EMPLOYEE REPORT-".
@@ -47,8 +101,67 @@
        01 FORMATING-WK.
           05 PAGENUM-WK          PIC 9(2).
           05 LINE-CNT            PIC 9(2).
-          05 TOTAL-CNT           PIC 9(2).
-          05 BAD-CNT             PIC 9(2).
+          05 TOTAL-CNT           PIC 9(5).
+          05 BAD-CNT             PIC 9(5).
+          05 PAGE-BREAK-WK       PIC 9(3) VALUE 48.
+          05 TERR-MAX-WK         PIC 9(2) VALUE 03.
+          05 AREA-MAX-WK         PIC 9(2) VALUE 03.
+          05 DEPT-MAX-WK         PIC 9(2) VALUE 10.
+
+       01 BOUND-TABLE-WK.
+          05 BOUND-SUB           PIC 99.
+          05 BOUND-ATMR          PIC XXX VALUE "YES".
+
+       01 RESTART-WK.
+          05 SKIP-CNT-WK         PIC 9(5) VALUE 0.
+          05 SKIP-IX             PIC 9(5).
+          05 RESTART-ATMR        PIC XXX VALUE "YES".
+          05 RESTART-BAD-WK      PIC 9(5) VALUE 0.
+
+       01 CHKPT-WK.
+          05 CHKPT-INTERVAL      PIC 9(3) VALUE 100.
+
+       01 CHKPT-REC-OUT.
+          05 FILLER              PIC X(12) VALUE "CHECKPOINT: ".
+          05 CHKPT-COUNT-OUT     PIC 9(5).
+          05 FILLER              PIC X(6)  VALUE " BAD: ".
+          05 CHKPT-BAD-OUT       PIC 9(5).
+
+       01 CHKPT-LINE-IN.
+          05 FILLER              PIC X(12).
+          05 CHKPT-COUNT-IN      PIC 9(5).
+          05 FILLER              PIC X(6).
+          05 CHKPT-BAD-IN        PIC 9(5).
+          05 FILLER              PIC X(2).
+
+       01 TERR-BAD-WK.
+          05 REC-BAD-CNT         PIC 9    VALUE 0.
+          05 TERR-TBL-CNT        PIC 99   VALUE 0.
+          05 TERR-FOUND-SW       PIC X    VALUE "N".
+          05 TX2                 PIC 99.
+          05 BAD-REC-CNT         PIC 9(5) VALUE 0.
+
+       01 TERR-BAD-TABLE.
+          05 TERR-BAD-ENTRY OCCURS 20 TIMES.
+             10 TERR-BAD-CODE    PIC X(2).
+             10 TERR-BAD-CNT     PIC 9(3) VALUE 0.
+
+       01 TERR-SUBTOT-HDR.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(30)
+                    VALUE "-- BAD FIELDS BY TERRITORY --".
+
+       01 TERR-SUBTOT-LINE.
+          05 FILLER              PIC X(15).
+          05 FILLER              PIC X(11) VALUE "TERRITORY ".
+          05 TERR-SUBTOT-CODE    PIC X(2).
+          05 FILLER              PIC X(15) VALUE "  BAD FIELDS: ".
+          05 TERR-SUBTOT-CNT     PIC ZZ9.
+
+       01 BOUND-TABLE.
+          05 BOUND-ENTRY OCCURS 15 TIMES INDEXED BY BX.
+             10 BOUND-TYPE       PIC X(4).
+             10 BOUND-MAX        PIC 9(2).
 
        01 TERR-WK.
           05 FILLER                 PIC X(10).
@@ -57,6 +170,10 @@
           05 T-CNT            PIC X(2).
           05 FILLER                 PIC X(3).
           05 REASONT-WK             PIC X(13).
+          05 FILLER                 PIC X(3).
+          05 EMPID-T-WK              PIC X(6).
+          05 FILLER                 PIC X(1).
+          05 EMPNAME-T-WK            PIC X(20).
 
        01 AREA-WK.
           05 FILLER                 PIC X(10).
@@ -65,6 +182,10 @@
           05 A-CNT            PIC X(2).
           05 FILLER                 PIC X(3).
           05 REASONA-WK             PIC X(13).
+          05 FILLER                 PIC X(3).
+          05 EMPID-A-WK              PIC X(6).
+          05 FILLER                 PIC X(1).
+          05 EMPNAME-A-WK            PIC X(20).
 
 
        01 DEP-WK.
@@ -74,22 +195,48 @@
           05 D-CNT             PIC X(2).
           05 FILLER                 PIC X(3).
           05 REASOND-WK             PIC X(13).
+          05 FILLER                 PIC X(3).
+          05 EMPID-D-WK              PIC X(6).
+          05 FILLER                 PIC X(1).
+          05 EMPNAME-D-WK            PIC X(20).
 
 
        01 FTR-WK.
           05 FILLER         PIC X(15).
           05 FILLER         PIC X(14) VALUE "TOTAL RECORDS: ".
-          05 TOTAL          PIC 9(2).
+          05 TOTAL          PIC 9(5).
 
        01 GFTR-WK.
           05 FILLER         PIC X(15).
           05 FILLER         PIC X(22) VALUE "TOTAL CORRECT FEILDS: ".
-          05 TOTAL-GOOD     PIC 9(3).
+          05 TOTAL-GOOD     PIC 9(6).
 
        01 BFTR-WK.
           05 FILLER         PIC X(15).
           05 FILLER         PIC X(21) VALUE "TOTAL BROKEN FEILDS: ".
-          05 TOTAL-BAD      PIC 9(2).
+          05 TOTAL-BAD      PIC 9(5).
+
+       01 CUMTOT-WK.
+          05 MTD-TOTAL-CNT-WK    PIC 9(7) VALUE 0.
+          05 MTD-BAD-CNT-WK      PIC 9(7) VALUE 0.
+          05 YTD-TOTAL-CNT-WK    PIC 9(7) VALUE 0.
+          05 YTD-BAD-CNT-WK      PIC 9(7) VALUE 0.
+
+       01 MTD-CUM-FTR.
+          05 FILLER         PIC X(15).
+          05 FILLER         PIC X(27)
+                    VALUE "MONTH-TO-DATE RECORDS/BAD: ".
+          05 MTD-TOTAL-OUT  PIC ZZZZZZ9.
+          05 FILLER         PIC X(1) VALUE "/".
+          05 MTD-BAD-OUT    PIC ZZZZZZ9.
+
+       01 YTD-CUM-FTR.
+          05 FILLER         PIC X(15).
+          05 FILLER         PIC X(26)
+                    VALUE "YEAR-TO-DATE RECORDS/BAD: ".
+          05 YTD-TOTAL-OUT  PIC ZZZZZZ9.
+          05 FILLER         PIC X(1) VALUE "/".
+          05 YTD-BAD-OUT    PIC ZZZZZZ9.
 
 
 
@@ -99,20 +246,130 @@
        PROCEDURE DIVISION.
 
        MOVE 0 TO PAGENUM-WK, LINE-CNT, TOTAL-CNT, A-CNT, BAD-CNT,
-       T-CNT D-CNT, TOTAL, TOTAL-BAD, TOTAL-GOOD.
+           T-CNT, D-CNT, TOTAL, TOTAL-BAD, TOTAL-GOOD.
        MOVE 59 TO LINE-CNT.
 
        100-MAIN-MODULE.
            OPEN INPUT IN-FILE
                 OUTPUT OUT-FILE.
+           PERFORM 100A-RUNDATE-JOB.
+           PERFORM 101-RESTART-JOB.
+           PERFORM 102-PARM-JOB.
+           PERFORM 103-BOUND-LOAD-JOB.
+           PERFORM 103B-CUMTOT-LOAD-JOB.
+           PERFORM 104-BOUND-LOOKUP-JOB.
+           OPEN EXTEND CHECKPOINT-FILE.
            PERFORM 105-MAKE-HEAD
-           READ IN-FILE
-               AT END MOVE "NO" TO ATMR.
+           PERFORM 106-SKIP-JOB.
+           IF ATMR = "YES"
+               READ IN-FILE
+                   AT END MOVE "NO" TO ATMR
+               END-READ
+           END-IF.
            PERFORM 200-MOVER-JOB
                UNTIL ATMR = "NO".
            PERFORM 300-DONE-JOB.
-           CLOSE IN-FILE, OUT-FILE.
-           STOP RUN.
+           PERFORM 400-AUDIT-JOB.
+           CLOSE IN-FILE, OUT-FILE, CHECKPOINT-FILE.
+           GOBACK.
+
+       100A-RUNDATE-JOB.
+           MOVE FUNCTION CURRENT-DATE TO DATE-WK.
+           OPEN INPUT RUNDATE-FILE.
+           READ RUNDATE-FILE
+               AT END CONTINUE
+               NOT AT END
+                   MOVE RUNDATE-YEAR TO YEAR-WK
+                   MOVE RUNDATE-MONTH TO MONTH-WK
+                   MOVE RUNDATE-DAY TO DAY-WK
+           END-READ.
+           CLOSE RUNDATE-FILE.
+
+       101-RESTART-JOB.
+           MOVE 0 TO SKIP-CNT-WK, RESTART-BAD-WK.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM 101A-RESTART-READ-JOB
+               UNTIL RESTART-ATMR = "NO".
+           CLOSE CHECKPOINT-FILE.
+
+       101A-RESTART-READ-JOB.
+           READ CHECKPOINT-FILE
+               AT END MOVE "NO" TO RESTART-ATMR
+               NOT AT END
+                   MOVE CHKPT-REC TO CHKPT-LINE-IN
+                   MOVE CHKPT-COUNT-IN TO SKIP-CNT-WK
+                   MOVE CHKPT-BAD-IN TO RESTART-BAD-WK
+           END-READ.
+
+       106-SKIP-JOB.
+           MOVE SKIP-CNT-WK TO TOTAL-CNT.
+           MOVE RESTART-BAD-WK TO BAD-CNT.
+           PERFORM 106A-SKIP-READ-JOB VARYING SKIP-IX FROM 1 BY 1
+               UNTIL SKIP-IX > SKIP-CNT-WK OR ATMR = "NO".
+
+       106A-SKIP-READ-JOB.
+           READ IN-FILE
+               AT END MOVE "NO" TO ATMR
+           END-READ.
+
+       102-PARM-JOB.
+           MOVE 48 TO PAGE-BREAK-WK.
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE
+               AT END CONTINUE
+               NOT AT END
+                   IF PAGEBRK-PARM NUMERIC AND PAGEBRK-PARM > 0
+                       MOVE PAGEBRK-PARM TO PAGE-BREAK-WK
+                   END-IF
+           END-READ.
+           CLOSE PARM-FILE.
+
+       103-BOUND-LOAD-JOB.
+           OPEN INPUT BOUND-FILE.
+           PERFORM 103A-BOUND-ENTRY-JOB VARYING BOUND-SUB FROM 1 BY 1
+               UNTIL BOUND-SUB > 15.
+           CLOSE BOUND-FILE.
+
+       103A-BOUND-ENTRY-JOB.
+           IF BOUND-ATMR = "YES"
+               READ BOUND-FILE INTO BOUND-ENTRY (BOUND-SUB)
+                   AT END MOVE "NO" TO BOUND-ATMR
+               END-READ
+           END-IF.
+
+       103B-CUMTOT-LOAD-JOB.
+           OPEN INPUT CUMTOT-FILE.
+           READ CUMTOT-FILE
+               AT END CONTINUE
+               NOT AT END
+                   IF CUMTOT-MONTH-IN = MONTH-WK AND
+                           CUMTOT-YEAR-IN = YEAR-WK
+                       MOVE MTD-TOTAL-CNT-IN TO MTD-TOTAL-CNT-WK
+                       MOVE MTD-BAD-CNT-IN TO MTD-BAD-CNT-WK
+                   END-IF
+                   IF CUMTOT-YEAR-IN = YEAR-WK
+                       MOVE YTD-TOTAL-CNT-IN TO YTD-TOTAL-CNT-WK
+                       MOVE YTD-BAD-CNT-IN TO YTD-BAD-CNT-WK
+                   END-IF
+           END-READ.
+           CLOSE CUMTOT-FILE.
+
+       104-BOUND-LOOKUP-JOB.
+           SET BX TO 1.
+           SEARCH BOUND-ENTRY VARYING BX
+               AT END CONTINUE
+               WHEN BOUND-TYPE (BX) = "TERR" MOVE BOUND-MAX (BX)
+                                                  TO TERR-MAX-WK.
+           SET BX TO 1.
+           SEARCH BOUND-ENTRY VARYING BX
+               AT END CONTINUE
+               WHEN BOUND-TYPE (BX) = "AREA" MOVE BOUND-MAX (BX)
+                                                  TO AREA-MAX-WK.
+           SET BX TO 1.
+           SEARCH BOUND-ENTRY VARYING BX
+               AT END CONTINUE
+               WHEN BOUND-TYPE (BX) = "DEPT" MOVE BOUND-MAX (BX)
+                                                  TO DEPT-MAX-WK.
 
        105-MAKE-HEAD.
            PERFORM 110-DAY-JOB.
@@ -122,7 +379,6 @@
 
 
        110-DAY-JOB.
-           MOVE FUNCTION CURRENT-DATE TO DATE-WK.
            MOVE YEAR-WK TO YEAR-HDR.
            MOVE MONTH-WK TO MONTH-HDR.
            MOVE DAY-WK TO DAY-HDR.
@@ -130,51 +386,125 @@
            MOVE PAGENUM-WK TO PAGE-HDR.
 
        200-MOVER-JOB.
-           IF LINE-CNT > 48 PERFORM 105-MAKE-HEAD.
+           IF LINE-CNT > PAGE-BREAK-WK PERFORM 105-MAKE-HEAD.
 
            MOVE TNUM-IN TO T-CNT.
            MOVE ANUM-IN TO A-CNT.
            MOVE DNUM-IN TO D-CNT.
+           MOVE EMPID-IN TO EMPID-T-WK, EMPID-A-WK, EMPID-D-WK.
+           MOVE EMPNAME-IN TO EMPNAME-T-WK, EMPNAME-A-WK, EMPNAME-D-WK.
+
+           MOVE 0 TO REC-BAD-CNT.
 
           IF T-CNT IS NOT NUMERIC
                                MOVE "NOT NUMERIC" TO REASONT-WK,
                 WRITE OUT-REC FROM TERR-WK AFTER ADVANCING 2 LINES,
-                                                    ADD 01 TO BAD-CNT
-            ELSE IF T-CNT > 03
+                                     ADD 01 TO BAD-CNT, REC-BAD-CNT
+            ELSE IF T-CNT > TERR-MAX-WK
                                MOVE "OUT OF BOUNDS" TO REASONT-WK,
                 WRITE OUT-REC FROM TERR-WK AFTER ADVANCING 2 LINES,
-                                                    ADD 01 TO BAD-CNT.
+                                     ADD 01 TO BAD-CNT, REC-BAD-CNT.
 
 
           IF A-CNT IS NOT NUMERIC
                                MOVE "NOT NUMERIC" TO REASONA-WK,
                 WRITE OUT-REC FROM AREA-WK AFTER ADVANCING 2 LINES,
-                                                    ADD 01 TO BAD-CNT
-            ELSE IF A-CNT > 03
+                                     ADD 01 TO BAD-CNT, REC-BAD-CNT
+            ELSE IF A-CNT > AREA-MAX-WK
                                MOVE "OUT OF BOUNDS" TO REASONA-WK,
                 WRITE OUT-REC FROM AREA-WK AFTER ADVANCING 2 LINES,
-                                                    ADD 01 TO BAD-CNT.
+                                     ADD 01 TO BAD-CNT, REC-BAD-CNT.
 
 
           IF D-CNT IS NOT NUMERIC
                                MOVE "NOT NUMERIC" TO REASOND-WK,
                 WRITE OUT-REC FROM DEP-WK AFTER ADVANCING 2 LINES,
-                                                    ADD 01 TO BAD-CNT
-            ELSE IF D-CNT > 10
+                                     ADD 01 TO BAD-CNT, REC-BAD-CNT
+            ELSE IF D-CNT > DEPT-MAX-WK
                                MOVE "OUT OF BOUNDS" TO REASOND-WK,
                 WRITE OUT-REC FROM DEP-WK AFTER ADVANCING 2 LINES,
-                                                    ADD 01 TO BAD-CNT.
-
+                                     ADD 01 TO BAD-CNT, REC-BAD-CNT.
 
+           PERFORM 209-TERR-ACCUM-JOB.
            ADD 1 TO TOTAL-CNT.
+           IF FUNCTION MOD(TOTAL-CNT, CHKPT-INTERVAL) = 0
+               PERFORM 295-CHECKPOINT-JOB
+           END-IF.
            READ IN-FILE
                AT END MOVE "NO" TO ATMR.
 
+       295-CHECKPOINT-JOB.
+           MOVE TOTAL-CNT TO CHKPT-COUNT-OUT.
+           MOVE BAD-CNT TO CHKPT-BAD-OUT.
+           WRITE CHKPT-REC FROM CHKPT-REC-OUT.
+
+       209-TERR-ACCUM-JOB.
+           IF REC-BAD-CNT > 0
+               ADD 1 TO BAD-REC-CNT
+               MOVE "N" TO TERR-FOUND-SW
+               PERFORM VARYING TX2 FROM 1 BY 1
+                   UNTIL TX2 > TERR-TBL-CNT
+                   IF TERR-BAD-CODE (TX2) = T-CNT
+                       ADD REC-BAD-CNT TO TERR-BAD-CNT (TX2)
+                       MOVE "Y" TO TERR-FOUND-SW
+                   END-IF
+               END-PERFORM
+               IF TERR-FOUND-SW = "N" AND TERR-TBL-CNT < 20
+                   ADD 1 TO TERR-TBL-CNT
+                   MOVE T-CNT TO TERR-BAD-CODE (TERR-TBL-CNT)
+                   MOVE REC-BAD-CNT TO TERR-BAD-CNT (TERR-TBL-CNT)
+               END-IF
+           END-IF.
+
        300-DONE-JOB.
        COMPUTE TOTAL-GOOD = TOTAL-CNT * 3 - BAD-CNT.
        MOVE TOTAL-CNT TO TOTAL.
        MOVE BAD-CNT TO TOTAL-BAD.
 
+       PERFORM 290-TERR-SUBTOT-JOB.
        WRITE OUT-REC FROM FTR-WK AFTER ADVANCING 3 LINES.
        WRITE OUT-REC FROM GFTR-WK AFTER ADVANCING 1 LINES.
        WRITE OUT-REC FROM BFTR-WK AFTER ADVANCING 1 LINES.
+       PERFORM 292-CUMTOT-JOB.
+
+       292-CUMTOT-JOB.
+           ADD TOTAL-CNT TO MTD-TOTAL-CNT-WK, YTD-TOTAL-CNT-WK.
+           ADD BAD-REC-CNT TO MTD-BAD-CNT-WK, YTD-BAD-CNT-WK.
+           MOVE MTD-TOTAL-CNT-WK TO MTD-TOTAL-OUT.
+           MOVE MTD-BAD-CNT-WK TO MTD-BAD-OUT.
+           MOVE YTD-TOTAL-CNT-WK TO YTD-TOTAL-OUT.
+           MOVE YTD-BAD-CNT-WK TO YTD-BAD-OUT.
+           WRITE OUT-REC FROM MTD-CUM-FTR AFTER ADVANCING 2 LINES.
+           WRITE OUT-REC FROM YTD-CUM-FTR AFTER ADVANCING 1 LINES.
+           MOVE MONTH-WK TO CUMTOT-MONTH-IN.
+           MOVE YEAR-WK TO CUMTOT-YEAR-IN.
+           MOVE MTD-TOTAL-CNT-WK TO MTD-TOTAL-CNT-IN.
+           MOVE MTD-BAD-CNT-WK TO MTD-BAD-CNT-IN.
+           MOVE YTD-TOTAL-CNT-WK TO YTD-TOTAL-CNT-IN.
+           MOVE YTD-BAD-CNT-WK TO YTD-BAD-CNT-IN.
+           OPEN OUTPUT CUMTOT-FILE.
+           WRITE CUMTOT-REC.
+           CLOSE CUMTOT-FILE.
+
+       290-TERR-SUBTOT-JOB.
+           WRITE OUT-REC FROM TERR-SUBTOT-HDR AFTER ADVANCING 3 LINES.
+           PERFORM 291-TERR-SUBTOT-LINE-JOB VARYING TX2 FROM 1 BY 1
+               UNTIL TX2 > TERR-TBL-CNT.
+
+       291-TERR-SUBTOT-LINE-JOB.
+           MOVE TERR-BAD-CODE (TX2) TO TERR-SUBTOT-CODE.
+           MOVE TERR-BAD-CNT (TX2) TO TERR-SUBTOT-CNT.
+           WRITE OUT-REC FROM TERR-SUBTOT-LINE AFTER ADVANCING 1 LINES.
+
+       400-AUDIT-JOB.
+           MOVE "ASSIGN4" TO AUDIT-PROGRAM-OUT.
+           MOVE MONTH-WK TO AUDIT-MONTH-OUT.
+           MOVE DAY-WK TO AUDIT-DAY-OUT.
+           MOVE YEAR-WK TO AUDIT-YEAR-OUT.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO AUDIT-TIME-OUT.
+           MOVE TOTAL-CNT TO AUDIT-IN-OUT.
+           MOVE TOTAL-CNT TO AUDIT-OUT-OUT.
+           MOVE BAD-REC-CNT TO AUDIT-REJ-OUT.
+           OPEN EXTEND AUDIT-FILE.
+           WRITE AUDIT-REC FROM AUDIT-LINE-OUT.
+           CLOSE AUDIT-FILE.
