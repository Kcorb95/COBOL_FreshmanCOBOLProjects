@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATEMNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL RATE-FILE
+               ASSIGN     TO   "RATETBL.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VCLASS-RATE-IN.
+       DATA DIVISION.
+       FILE SECTION.
+       FD RATE-FILE.
+       01 RATE-REC.
+          05 VCLASS-RATE-IN      PIC XX.
+          05 REGRATE-IN          PIC 9V99.
+          05 BREAK-WT-IN         PIC 9(5).
+          05 REGRATE2-IN         PIC 9V99.
+
+       WORKING-STORAGE SECTION.
+
+       01 RATE-TABLE-WK.
+          05 RATE-CNT            PIC 9(2) VALUE 0.
+          05 RATE-ATMR           PIC XXX VALUE "YES".
+
+       01 MENU-WK.
+          05 MENU-CHOICE         PIC X.
+          05 DONE-SW             PIC X VALUE "N".
+
+       01 INPUT-WK.
+          05 CLASS-IN-WK         PIC XX.
+          05 RATE-IN-WK          PIC 9V99.
+          05 BREAK-IN-WK         PIC 9(5).
+          05 RATE2-IN-WK         PIC 9V99.
+          05 FOUND-SW            PIC X.
+
+       PROCEDURE DIVISION.
+       100-MAIN-MODULE.
+           DISPLAY "VEHICLE CLASS RATE TABLE MAINTENANCE".
+           OPEN I-O RATE-FILE.
+           PERFORM 110-COUNT-TABLE-JOB.
+           PERFORM 200-MENU-JOB UNTIL DONE-SW = "Y".
+           CLOSE RATE-FILE.
+           GOBACK.
+
+       110-COUNT-TABLE-JOB.
+           MOVE 0 TO RATE-CNT.
+           PERFORM 120-START-SCAN-JOB.
+           PERFORM 111-COUNT-ENTRY-JOB
+               UNTIL RATE-ATMR = "NO".
+
+       111-COUNT-ENTRY-JOB.
+           READ RATE-FILE NEXT RECORD
+               AT END MOVE "NO" TO RATE-ATMR
+               NOT AT END ADD 1 TO RATE-CNT
+           END-READ.
+
+       120-START-SCAN-JOB.
+           MOVE "YES" TO RATE-ATMR.
+           MOVE LOW-VALUES TO VCLASS-RATE-IN.
+           START RATE-FILE KEY IS NOT LESS THAN VCLASS-RATE-IN
+               INVALID KEY MOVE "NO" TO RATE-ATMR
+           END-START.
+
+       200-MENU-JOB.
+           DISPLAY " ".
+           DISPLAY "A) ADD A VEHICLE CLASS".
+           DISPLAY "C) CHANGE A VEHICLE CLASS RATE".
+           DISPLAY "D) DELETE (RETIRE) A VEHICLE CLASS".
+           DISPLAY "L) LIST CURRENT RATES".
+           DISPLAY "X) EXIT".
+           DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+           ACCEPT MENU-CHOICE.
+           MOVE FUNCTION UPPER-CASE (MENU-CHOICE) TO MENU-CHOICE.
+           EVALUATE MENU-CHOICE
+               WHEN "A" PERFORM 300-ADD-JOB
+               WHEN "C" PERFORM 400-CHANGE-JOB
+               WHEN "D" PERFORM 500-DELETE-JOB
+               WHEN "L" PERFORM 600-LIST-JOB
+               WHEN "X" MOVE "Y" TO DONE-SW
+               WHEN OTHER DISPLAY "INVALID CHOICE"
+           END-EVALUATE.
+
+       300-ADD-JOB.
+           IF RATE-CNT = 15
+               DISPLAY "TABLE IS FULL - CANNOT ADD"
+           ELSE
+               DISPLAY "ENTER VEHICLE CLASS CODE (2 CHARS): "
+                   WITH NO ADVANCING
+               ACCEPT CLASS-IN-WK
+               PERFORM 310-FIND-CLASS-JOB
+               IF FOUND-SW = "Y"
+                   DISPLAY "CLASS ALREADY EXISTS - USE CHANGE INSTEAD"
+               ELSE
+                   PERFORM 320-GET-RATES-JOB
+                   IF RATE-IN-WK IS NUMERIC
+                       MOVE CLASS-IN-WK TO VCLASS-RATE-IN
+                       MOVE RATE-IN-WK TO REGRATE-IN
+                       MOVE BREAK-IN-WK TO BREAK-WT-IN
+                       MOVE RATE2-IN-WK TO REGRATE2-IN
+                       WRITE RATE-REC
+                           INVALID KEY
+                               DISPLAY "ADD FAILED - DUPLICATE KEY"
+                           NOT INVALID KEY
+                               ADD 1 TO RATE-CNT
+                               DISPLAY "CLASS " CLASS-IN-WK " ADDED"
+                       END-WRITE
+                   ELSE
+                       DISPLAY "INVALID RATE - MUST BE 3 NUMERIC DIGITS"
+                   END-IF
+               END-IF
+           END-IF.
+
+       310-FIND-CLASS-JOB.
+           MOVE CLASS-IN-WK TO VCLASS-RATE-IN.
+           READ RATE-FILE
+               INVALID KEY MOVE "N" TO FOUND-SW
+               NOT INVALID KEY MOVE "Y" TO FOUND-SW
+           END-READ.
+
+       320-GET-RATES-JOB.
+           DISPLAY "ENTER RATE AS 3 DIGITS, IMPLIED DECIMAL "
+               "(e.g. 999 = 9.99): " WITH NO ADVANCING.
+           ACCEPT RATE-IN-WK.
+           DISPLAY "ENTER WEIGHT BREAKPOINT (00000 IF NONE): "
+               WITH NO ADVANCING.
+           ACCEPT BREAK-IN-WK.
+           IF BREAK-IN-WK IS NOT NUMERIC
+               MOVE 0 TO BREAK-IN-WK
+           END-IF.
+           DISPLAY "ENTER SECOND-TIER RATE AS 3 DIGITS, IMPLIED "
+               "DECIMAL (000 IF NONE): " WITH NO ADVANCING.
+           ACCEPT RATE2-IN-WK.
+           IF RATE2-IN-WK IS NOT NUMERIC
+               MOVE 0 TO RATE2-IN-WK
+           END-IF.
+
+       400-CHANGE-JOB.
+           DISPLAY "ENTER VEHICLE CLASS CODE TO CHANGE: "
+               WITH NO ADVANCING.
+           ACCEPT CLASS-IN-WK.
+           PERFORM 310-FIND-CLASS-JOB.
+           IF FOUND-SW = "N"
+               DISPLAY "CLASS NOT FOUND"
+           ELSE
+               DISPLAY "ENTER NEW RATE AS 3 DIGITS, IMPLIED DECIMAL "
+                   "(e.g. 999 = 9.99): " WITH NO ADVANCING
+               ACCEPT RATE-IN-WK
+               IF RATE-IN-WK IS NUMERIC
+                   MOVE RATE-IN-WK TO REGRATE-IN
+                   REWRITE RATE-REC
+                       INVALID KEY
+                           DISPLAY "UPDATE FAILED"
+                       NOT INVALID KEY
+                           DISPLAY "CLASS " CLASS-IN-WK " RATE UPDATED"
+                   END-REWRITE
+               ELSE
+                   DISPLAY "INVALID RATE - MUST BE 3 NUMERIC DIGITS"
+               END-IF
+           END-IF.
+
+       500-DELETE-JOB.
+           DISPLAY "ENTER VEHICLE CLASS CODE TO RETIRE: "
+               WITH NO ADVANCING.
+           ACCEPT CLASS-IN-WK.
+           MOVE CLASS-IN-WK TO VCLASS-RATE-IN.
+           DELETE RATE-FILE
+               INVALID KEY
+                   DISPLAY "CLASS NOT FOUND"
+               NOT INVALID KEY
+                   SUBTRACT 1 FROM RATE-CNT
+                   DISPLAY "CLASS " CLASS-IN-WK " RETIRED"
+           END-DELETE.
+
+       600-LIST-JOB.
+           DISPLAY "CLASS  RATE   BREAK-WT  RATE2".
+           PERFORM 120-START-SCAN-JOB.
+           PERFORM 610-LIST-LINE-JOB UNTIL RATE-ATMR = "NO".
+
+       610-LIST-LINE-JOB.
+           READ RATE-FILE NEXT RECORD
+               AT END MOVE "NO" TO RATE-ATMR
+               NOT AT END
+                   DISPLAY VCLASS-RATE-IN "     " REGRATE-IN
+                       "   " BREAK-WT-IN "     " REGRATE2-IN
+           END-READ.
